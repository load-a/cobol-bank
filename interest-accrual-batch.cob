@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Interest-Accrual-Batch.
+000120 AUTHOR. R L BAILEY.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160
+000170****************************************************************
+000180*  Month-end batch job.  Reads every record on ACCOUNT-FILE    *
+000190*  sequentially, posts interest on active accounts at the      *
+000200*  configured rate, logs an ACCOUNT-HISTORY entry for the      *
+000210*  posting, and prints a run summary.  Run this after the      *
+000220*  online teller system (Interactive-Banking-System) is down   *
+000230*  for the night -- it opens ACCOUNT-FILE I-O the same as the   *
+000240*  online program does.                                         *
+000250*----------------------------------------------------------------
+000260*  Mod history:                                                *
+000270*   2026-08-09  RLB  Original version.                         *
+000280*   2026-08-09  RLB  Added the ACCOUNT-NAME alternate key to    *
+000290*                    this SELECT to match the online program's  *
+000300*                    name index -- both programs open the same   *
+000310*                    accounts.dat and its key set has to agree.  *
+000320****************************************************************
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT ACCOUNT-FILE
+000380         ASSIGN TO "accounts.dat"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS ACCOUNT-NUMBER
+000420         ALTERNATE RECORD KEY IS ACCOUNT-NAME WITH DUPLICATES
+000430         FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ACCOUNT-FILE.
+000480     COPY "acctrec.cpy".
+000490
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-FILE-STATUSES.
+000520     02  WS-ACCOUNT-FILE-STATUS     PIC X(02) VALUE "00".
+000530
+000540 01  WS-RUN-SWITCHES.
+000550     02  WS-ACCOUNT-FILE-AT-END     PIC X(01) VALUE "N".
+000560         88  ACCOUNT-FILE-AT-END    VALUE "Y".
+000570
+000580*    Monthly interest rate.  0.0050 is one-half of one percent a
+000590*    month -- change this value and recompile to re-rate the job.
+000600 01  WS-INTEREST-RATE               PIC 9V9(4) VALUE 0.0050.
+000610 01  WS-INTEREST-AMOUNT             PIC 9(07)V99 VALUE ZEROS.
+000620
+000630 01  WS-RUN-TOTALS.
+000640     02  WS-ACCOUNTS-CREDITED       PIC 9(05) COMP VALUE ZERO.
+000650     02  WS-ACCOUNTS-SKIPPED        PIC 9(05) COMP VALUE ZERO.
+000660     02  WS-TOTAL-INTEREST-POSTED   PIC 9(09)V99 VALUE ZEROS.
+000670
+000680 01  HISTORY-WORK-AREA.
+000690     02  WS-HISTORY-TYPE            PIC X(10).
+000700     02  WS-HISTORY-AMOUNT          PIC 9(07)V99.
+000710
+000720 PROCEDURE DIVISION.
+000730 0000-MAIN-LOGIC.
+000740     PERFORM 0100-OPEN-FILES THRU 0100-EXIT.
+000750
+000760     MOVE ZEROS TO ACCOUNT-NUMBER.
+000770     START ACCOUNT-FILE KEY IS >= ACCOUNT-NUMBER
+000780         INVALID KEY
+000790             SET ACCOUNT-FILE-AT-END TO TRUE
+000800     END-START.
+000810
+000820     PERFORM 1000-ACCRUE-INTEREST THRU 1000-EXIT
+000830         UNTIL ACCOUNT-FILE-AT-END.
+000840
+000850     PERFORM 0200-CLOSE-FILES THRU 0200-EXIT.
+000860
+000870     PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT.
+000880
+000890     STOP RUN.
+000900
+000910 0100-OPEN-FILES.
+000920     OPEN I-O ACCOUNT-FILE.
+000930 0100-EXIT.
+000940     EXIT.
+000950
+000960 0200-CLOSE-FILES.
+000970     CLOSE ACCOUNT-FILE.
+000980 0200-EXIT.
+000990     EXIT.
+001000
+001010 1000-ACCRUE-INTEREST.
+001020     READ ACCOUNT-FILE NEXT RECORD
+001030         AT END
+001040             SET ACCOUNT-FILE-AT-END TO TRUE
+001050         NOT AT END
+001060             PERFORM 1100-POST-INTEREST THRU 1100-EXIT
+001070     END-READ.
+001080 1000-EXIT.
+001090     EXIT.
+001100
+001110 1100-POST-INTEREST.
+001120     IF NOT ACCOUNT-ACTIVE
+001130         ADD 1 TO WS-ACCOUNTS-SKIPPED
+001140         GO TO 1100-EXIT
+001150     END-IF.
+001160
+001170     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+001180         ACCOUNT-BALANCE * WS-INTEREST-RATE.
+001190
+001200     IF WS-INTEREST-AMOUNT > ZERO
+001210         ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+001220         MOVE "INTEREST" TO WS-HISTORY-TYPE
+001230         MOVE WS-INTEREST-AMOUNT TO WS-HISTORY-AMOUNT
+001240         PERFORM 6200-LOG-HISTORY-ENTRY THRU 6200-EXIT
+001250         REWRITE ACCOUNT-RECORD
+001260         ADD 1 TO WS-ACCOUNTS-CREDITED
+001270         ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST-POSTED
+001280     END-IF.
+001290 1100-EXIT.
+001300     EXIT.
+001310
+001320 6200-LOG-HISTORY-ENTRY.
+001330     IF ACCOUNT-HISTORY-COUNT < 20
+001340         ADD 1 TO ACCOUNT-HISTORY-COUNT
+001350         SET ACCT-HIST-IDX TO ACCOUNT-HISTORY-COUNT
+001360         ACCEPT AH-ENTRY-DATE (ACCT-HIST-IDX) FROM DATE YYYYMMDD
+001370         MOVE WS-HISTORY-TYPE TO AH-ENTRY-TYPE (ACCT-HIST-IDX)
+001380         MOVE WS-HISTORY-AMOUNT TO AH-ENTRY-AMOUNT (ACCT-HIST-IDX)
+001390         MOVE ACCOUNT-BALANCE TO AH-ENTRY-BALANCE (ACCT-HIST-IDX)
+001400     END-IF.
+001410 6200-EXIT.
+001420     EXIT.
+001430
+001440 9000-PRINT-SUMMARY.
+001450     DISPLAY "MONTHLY INTEREST ACCRUAL - RUN SUMMARY".
+001460     DISPLAY "ACCOUNTS CREDITED:      " WS-ACCOUNTS-CREDITED.
+001470     DISPLAY "ACCOUNTS SKIPPED:       " WS-ACCOUNTS-SKIPPED.
+001480     DISPLAY "TOTAL INTEREST POSTED:  "
+001490         WS-TOTAL-INTEREST-POSTED.
+001500 9000-EXIT.
+001510     EXIT.
