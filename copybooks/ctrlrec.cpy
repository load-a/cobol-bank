@@ -0,0 +1,13 @@
+000100****************************************************************
+000110*  CTRLREC.CPY                                                 *
+000120*  Single-record control layout used to hand out the next      *
+000130*  account number.  Keyed so the same layout could carry       *
+000140*  other counters later without changing the record size.      *
+000150*----------------------------------------------------------------
+000160*  Mod history:                                                *
+000170*   2026-08-09  RLB  Original version, written for the new      *
+000180*                    account-number sequence counter.           *
+000190****************************************************************
+000200 01  CONTROL-RECORD.
+000210     02  CONTROL-KEY              PIC X(05).
+000220     02  NEXT-ACCOUNT-NUMBER      PIC 9(05).
