@@ -0,0 +1,32 @@
+000100****************************************************************
+000110*  ACCTREC.CPY                                                 *
+000120*  Account master record layout, shared by the online teller   *
+000130*  system and any batch job that runs against ACCOUNT-FILE.    *
+000140*----------------------------------------------------------------
+000150*  Mod history:                                                *
+000160*   2026-08-09  RLB  Initial extraction from the online         *
+000170*                    program so the interest batch job could    *
+000180*                    COPY the same layout.                      *
+000190*   2026-08-09  RLB  Added ACCOUNT-HISTORY table so deposits,    *
+000200*                    withdrawals and transfers can be traced.   *
+000210*   2026-08-09  RLB  Added ACCOUNT-PIN -- Sign-In now checks it   *
+000220*                    before letting any money move.              *
+000230*   2026-08-09  RLB  Added ACCOUNT-STATUS so an account can be    *
+000240*                    frozen or closed instead of just deleted.    *
+000250****************************************************************
+000260 01  ACCOUNT-RECORD.
+000270     02  ACCOUNT-NUMBER              PIC 9(05).
+000280     02  ACCOUNT-NAME                PIC X(20).
+000290     02  ACCOUNT-PIN                 PIC 9(04).
+000300     02  ACCOUNT-STATUS              PIC X(01).
+000310         88  ACCOUNT-ACTIVE          VALUE "A".
+000320         88  ACCOUNT-FROZEN          VALUE "F".
+000330         88  ACCOUNT-CLOSED          VALUE "C".
+000340     02  ACCOUNT-BALANCE             PIC 9(07)V99.
+000350     02  ACCOUNT-HISTORY-COUNT       PIC 9(03) COMP.
+000360     02  ACCOUNT-HISTORY-ENTRY OCCURS 20 TIMES
+000370                                  INDEXED BY ACCT-HIST-IDX.
+000380         03  AH-ENTRY-DATE           PIC 9(08).
+000390         03  AH-ENTRY-TYPE           PIC X(10).
+000400         03  AH-ENTRY-AMOUNT         PIC 9(07)V99.
+000410         03  AH-ENTRY-BALANCE        PIC 9(07)V99.
