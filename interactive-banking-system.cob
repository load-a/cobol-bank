@@ -1,170 +1,788 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Interactive-Banking-System.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-	SELECT account-file
-	ASSIGN TO "accounts.dat"
-	ORGANIZATION IS INDEXED
-	ACCESS MODE IS DYNAMIC
-	RECORD KEY IS account-number.
-
-
-DATA DIVISION.
-FILE SECTION.
-FD account-file.
-01 account-record.
-	02 account-number 	PIC 9(5) VALUE ZEROS.
-	02 account-name		PIC X(20) VALUE SPACES.
-	02 account-balance	PIC 9(7)V99 VALUE ZEROS.
-	*>02 account-history	PIC x(300).
-
-WORKING-STORAGE SECTION.
-01 prompter.
-	02 question	PIC X(50) VALUE SPACES.
-	02 response PIC X(20) VALUE SPACES.
-
-01 user-status 	PIC 9 VALUE 0.
-	88 confirm	VALUE 1.
-
-01 menu-selection PIC 9 VALUE 0.
-	88 create-account 	VALUE 1.
-	88 deposit			VALUE 2.
-	88 withdraw 		VALUE 3.
-	88 transfer			VALUE 4.
-	88 view-account		VALUE 5.
-	88 get-reports		VALUE 6.
-	88 quit 			VALUE 7.
-
-01 generic-number.
-	02 generic-number-raw 		PIC 9(7)V99.
-	02 generic-number-formatted PIC Z(6)9.99.
-
-01 temp-account-number PIC 9(5).
-
-PROCEDURE DIVISION.
-Main-Logic.
-	OPEN I-O account-file.
-
-	PERFORM Display-Menu UNTIL menu-selection <> 0.
-
-	EVALUATE menu-selection
-		WHEN 1
-			PERFORM Open-Account
-		WHEN 2
-			PERFORM Make-Deposit
-		WHEN 3
-			PERFORM Make-Withdrawl
-		WHEN 4
-			PERFORM Make-Transfer
-		WHEN 5
-			PERFORM Sign-In
-			PERFORM View-Statement
-		WHEN 6
-			CONTINUE
-		WHEN 7
-			SET quit TO TRUE
-		WHEN OTHER
-		SET menu-selection TO 0
-	END-EVALUATE.
-	
-	CLOSE account-file.
-STOP RUN.
-
-ACCOUNT-ACTIONS SECTION.
-Open-Account.
-	MOVE "Please enter account holder's name:" TO question
-	PERFORM Ask.
-
-	MOVE response TO account-name.
-
-	MOVE "Please Enter an initial amount:" TO question
-	PERFORM Ask-for-Number.
-
-	DISPLAY "Your name is: " account-name.
-	DISPLAY "You want to deposit: " generic-number-formatted.
-
-	MOVE generic-number TO account-balance.
-
-	ACCEPT account-number FROM TIME
-	
-	WRITE account-record.
-
-	PERFORM View-Statement.
-
-Make-Deposit.
-	PERFORM Sign-In.
-
-	MOVE "Deposit how much?" TO question
-	PERFORM Ask-for-Number.
-
-	ADD generic-number-raw TO account-balance.
-
-	REWRITE account-record.
-	PERFORM View-Statement.
-
-Make-Withdrawl.
-	PERFORM Sign-In.
-
-	MOVE "Withdraw how much?" TO question
-	PERFORM Ask-for-Number.
-
-	IF generic-number-raw > account-balance
-		DISPLAY "Insufficient Funds."
-	ELSE
-		SUBTRACT generic-number-raw FROM account-balance
-		REWRITE account-record
-	END-IF
-	
-	PERFORM View-Statement.
-
-Make-Transfer.
-	PERFORM Sign-In.
-
-View-Statement.
-	DISPLAY "NAME: " account-name
-	DISPLAY "ID: " account-number.
-	MOVE account-balance TO generic-number-formatted.
-	DISPLAY "BALANCE: $" generic-number-formatted.
-
-Sign-In.
-	MOVE "Enter your account number: " TO question
-	PERFORM Ask.
-
-	MOVE response to account-number.
-
-	READ account-file 
-		KEY IS account-number
-	END-READ.
-
-USER-INTERFACE SECTION.
-Ask.
-	DISPLAY FUNCTION TRIM(question) " " WITH NO ADVANCING
-	ACCEPT response.
-
-Ask-for-Number.
-	PERFORM Ask.
-	PERFORM Accept-number.
-
-Ask-for-Selection.
-	PERFORM Ask.
-	PERFORM Accept-Selection.
-
-Accept-number.
-	MOVE response TO generic-number-raw.
-	MOVE response TO generic-number-formatted.
-
-Accept-Selection.
-	MOVE response TO menu-selection.
-
-Display-Menu.
-	DISPLAY "1. Create New Account"
-	DISPLAY "2. Deposit Money"
-	DISPLAY "3. Withdraw Money"
-	DISPLAY "4. Transfer Money"
-	DISPLAY "5. View Account Details"
-	DISPLAY "6. Generate Reports"
-	DISPLAY "7. Exit".
-	MOVE "Please make a selection" TO question
-	PERFORM Ask-for-Selection.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Interactive-Banking-System.
+000120 AUTHOR. R L BAILEY.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 2024-02-11.
+000150 DATE-COMPILED.
+000160
+000170****************************************************************
+000180*  Interactive teller menu over ACCOUNT-FILE.  Lets a teller   *
+000190*  open accounts, post deposits/withdrawals/transfers, and     *
+000200*  view account details.                                       *
+000210*----------------------------------------------------------------
+000220*  Mod history:                                                *
+000230*   2024-02-11  RLB  Original version.                         *
+000240*   2026-08-09  RLB  Finished Make-Transfer -- it used to sign  *
+000250*                    in and fall straight into the statement    *
+000260*                    without moving any money.  Recast the      *
+000270*                    program in our usual numbered-paragraph    *
+000280*                    shop style while in here.                  *
+000290*   2026-08-09  RLB  Wired up menu option 6 -- it now prints a   *
+000300*                    trial balance to TRIAL-BALANCE-FILE.        *
+000310*   2026-08-09  RLB  Deposits, withdrawals and transfers now log *
+000320*                    to ACCOUNT-HISTORY; added menu option 7,    *
+000330*                    View Transaction History.                  *
+000340*   2026-08-09  RLB  Account numbers now come from a persisted   *
+000350*                    sequence counter instead of ACCEPT FROM     *
+000360*                    TIME, which could hand out duplicates.      *
+000370*   2026-08-09  RLB  Sign-In now checks the account's PIN before *
+000380*                    any money can move.                         *
+000390*   2026-08-09  RLB  Ask-for-Number now rejects non-numeric and   *
+000400*                    zero/negative entries and re-prompts.        *
+000410*   2026-08-09  RLB  Added ACCOUNT-STATUS checks to Deposit,      *
+000420*                    Withdrawl and Transfer, and a Close Account  *
+000430*                    menu option (menu 8, Exit moved to 9).       *
+000440*   2026-08-09  RLB  Added an alternate index on account-name and  *
+000450*                    a name-search menu option (menu 9, Exit       *
+000460*                    moved to 10).                                 *
+000470*   2026-08-09  RLB  Added a statement-export menu option (menu    *
+000480*                    10, Exit moved to 11) that writes one fixed    *
+000490*                    STATEMENT-RECORD per account to STATEMENT-FILE *
+000500*                    for the mailing/printing shop to pick up.      *
+000510*   2026-08-09  RLB  Open-Account now seeds the account-number      *
+000520*                    counter from the highest number on file the    *
+000530*                    first time it runs, locks the counter file      *
+000540*                    exclusively for the duration of a run, checks   *
+000550*                    INVALID KEY on the new account WRITE, and only  *
+000560*                    accepts a PIN that is exactly 4 digits.         *
+000570*   2026-08-09  RLB  Moved the counter file's OPEN/CLOSE into the    *
+000580*                    account-number paragraph itself so the          *
+000590*                    exclusive lock only covers that critical        *
+000600*                    section instead of the whole run; added         *
+000610*                    INVALID KEY to the Transfer debit-leg re-read    *
+000620*                    for consistency with every other keyed READ.    *
+000630****************************************************************
+000640
+000650 ENVIRONMENT DIVISION.
+000660 INPUT-OUTPUT SECTION.
+000670 FILE-CONTROL.
+000680     SELECT ACCOUNT-FILE
+000690         ASSIGN TO "accounts.dat"
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS DYNAMIC
+000720         RECORD KEY IS ACCOUNT-NUMBER
+000730         ALTERNATE RECORD KEY IS ACCOUNT-NAME WITH DUPLICATES
+000740         FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+000750
+000760     SELECT TRIAL-BALANCE-FILE
+000770         ASSIGN TO "trialbal.rpt"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-TRIAL-BALANCE-STATUS.
+000800
+000810     SELECT SEQUENCE-CONTROL-FILE
+000820         ASSIGN TO "nextacct.dat"
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS CONTROL-KEY
+000860         LOCK MODE IS EXCLUSIVE
+000870         FILE STATUS IS WS-SEQUENCE-CONTROL-STATUS.
+000880
+000890     SELECT STATEMENT-FILE
+000900         ASSIGN TO "statement.dat"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-STATEMENT-STATUS.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  ACCOUNT-FILE.
+000970     COPY "acctrec.cpy".
+000980
+000990 FD  TRIAL-BALANCE-FILE.
+001000 01  TRIAL-BALANCE-LINE             PIC X(80).
+001010
+001020 FD  SEQUENCE-CONTROL-FILE.
+001030     COPY "ctrlrec.cpy".
+001040
+001050 FD  STATEMENT-FILE.
+001060 01  STATEMENT-RECORD.
+001070     02  STMT-ACCOUNT-NUMBER        PIC 9(05).
+001080     02  STMT-ACCOUNT-NAME          PIC X(20).
+001090     02  STMT-BALANCE               PIC 9(07)V99.
+001100     02  STMT-HISTORY-COUNT         PIC 9(03).
+001110     02  STMT-HISTORY-ENTRY OCCURS 20 TIMES
+001120                                  INDEXED BY STMT-HIST-IDX.
+001130         03  STMT-H-DATE            PIC 9(08).
+001140         03  STMT-H-TYPE            PIC X(10).
+001150         03  STMT-H-AMOUNT          PIC 9(07)V99.
+001160         03  STMT-H-BALANCE         PIC 9(07)V99.
+001170
+001180 WORKING-STORAGE SECTION.
+001190 01  WS-FILE-STATUSES.
+001200     02  WS-ACCOUNT-FILE-STATUS     PIC X(02) VALUE "00".
+001210     02  WS-TRIAL-BALANCE-STATUS    PIC X(02) VALUE "00".
+001220     02  WS-SEQUENCE-CONTROL-STATUS PIC X(02) VALUE "00".
+001230         88  SEQUENCE-CONTROL-NOT-FOUND VALUE "35".
+001240     02  WS-STATEMENT-STATUS        PIC X(02) VALUE "00".
+001250         88  STATEMENT-FILE-NOT-FOUND   VALUE "35".
+001260
+001270 01  WS-REPORT-SWITCHES.
+001280     02  WS-ACCOUNT-FILE-AT-END     PIC X(01) VALUE "N".
+001290         88  ACCOUNT-FILE-AT-END    VALUE "Y".
+001300
+001310 01  WS-CONTROL-SWITCHES.
+001320     02  WS-CONTROL-FOUND           PIC X(01) VALUE "N".
+001330         88  CONTROL-RECORD-FOUND   VALUE "Y".
+001340
+001350 01  WS-SIGN-IN-SWITCHES.
+001360     02  WS-SIGN-IN-STATUS          PIC X(01) VALUE "N".
+001370         88  SIGN-IN-OK             VALUE "Y".
+001380
+001390 01  WS-PIN-ENTERED                 PIC 9(04).
+001400
+001410 01  WS-VALIDATION-SWITCHES.
+001420     02  WS-NUMBER-VALID            PIC X(01) VALUE "N".
+001430         88  NUMBER-VALID           VALUE "Y".
+001440
+001450 01  WS-SEARCH-SWITCHES.
+001460     02  WS-NAME-FOUND              PIC X(01) VALUE "N".
+001470         88  NAME-FOUND             VALUE "Y".
+001480
+001490 01  WS-SEARCH-NAME                 PIC X(20).
+001500
+001510 01  WS-REPORT-TOTALS.
+001520     02  WS-RUNNING-TOTAL           PIC 9(09)V99 VALUE ZEROS.
+001530
+001540 01  TB-HEADING-1.
+001550     02  FILLER                     PIC X(80) VALUE
+001560         "TRIAL BALANCE REPORT".
+001570
+001580 01  TB-HEADING-2.
+001590     02  FILLER            PIC X(10) VALUE "ACCT NO.".
+001600     02  FILLER            PIC X(22) VALUE "ACCOUNT NAME".
+001610     02  FILLER            PIC X(15) VALUE "BALANCE".
+001620     02  FILLER            PIC X(15) VALUE "RUNNG TOTAL".
+001630
+001640 01  TB-DETAIL-LINE.
+001650     02  TB-ACCOUNT-NUMBER          PIC Z(04)9.
+001660     02  FILLER                     PIC X(05) VALUE SPACES.
+001670     02  TB-ACCOUNT-NAME            PIC X(20).
+001680     02  FILLER                     PIC X(02) VALUE SPACES.
+001690     02  TB-BALANCE                 PIC Z(06)9.99.
+001700     02  FILLER                     PIC X(02) VALUE SPACES.
+001710     02  TB-RUNNING-TOTAL           PIC Z(08)9.99.
+001720
+001730 01  TB-TRAILER-LINE.
+001740     02  FILLER                     PIC X(22) VALUE
+001750         "TOTAL OF ALL ACCOUNTS:".
+001760     02  TB-GRAND-TOTAL             PIC Z(08)9.99.
+001770
+001780 01  PROMPTER.
+001790     02  QUESTION                   PIC X(50) VALUE SPACES.
+001800     02  RESPONSE                   PIC X(20) VALUE SPACES.
+001810
+001820 01  USER-STATUS                    PIC 9 VALUE 0.
+001830     88  CONFIRM                    VALUE 1.
+001840
+001850 01  MENU-SELECTION                 PIC 99 VALUE 0.
+001860     88  CREATE-ACCOUNT             VALUE 1.
+001870     88  DEPOSIT                    VALUE 2.
+001880     88  WITHDRAW                   VALUE 3.
+001890     88  TRANSFER                   VALUE 4.
+001900     88  VIEW-ACCOUNT               VALUE 5.
+001910     88  GET-REPORTS                VALUE 6.
+001920     88  GET-HISTORY                VALUE 7.
+001930     88  CLOSE-ACCOUNT-OPTION       VALUE 8.
+001940     88  NAME-SEARCH-OPTION         VALUE 9.
+001950     88  EXPORT-STATEMENT-OPTION    VALUE 10.
+001960     88  QUIT                       VALUE 11.
+001970
+001980 01  GENERIC-NUMBER.
+001990     02  GENERIC-NUMBER-RAW         PIC 9(07)V99.
+002000     02  GENERIC-NUMBER-FORMATTED   PIC Z(06)9.99.
+002010
+002020 01  GENERIC-PIN                    PIC 9(04).
+002030
+002040 01  WS-SEED-ACCOUNT-NUMBER         PIC 9(05).
+002050
+002060 01  TEMP-ACCOUNT-NUMBER            PIC 9(05).
+002070
+002080 01  TRANSFER-WORK-AREA.
+002090     02  WS-SOURCE-ACCOUNT-NUMBER   PIC 9(05).
+002100     02  WS-SOURCE-BALANCE          PIC 9(07)V99.
+002110     02  WS-DEST-ACCOUNT-NUMBER     PIC 9(05).
+002120
+002130 01  HISTORY-WORK-AREA.
+002140     02  WS-HISTORY-TYPE            PIC X(10).
+002150     02  WS-HISTORY-AMOUNT          PIC 9(07)V99.
+002160
+002170 PROCEDURE DIVISION.
+002180 0000-MAIN-LOGIC.
+002190     PERFORM 0100-OPEN-FILES THRU 0100-EXIT.
+002200
+002210     PERFORM 9500-DISPLAY-MENU THRU 9500-EXIT
+002220         UNTIL MENU-SELECTION <> 0.
+002230
+002240     EVALUATE MENU-SELECTION
+002250         WHEN 1
+002260             PERFORM 2000-OPEN-ACCOUNT THRU 2000-EXIT
+002270         WHEN 2
+002280             PERFORM 3000-MAKE-DEPOSIT THRU 3000-EXIT
+002290         WHEN 3
+002300             PERFORM 4000-MAKE-WITHDRAWL THRU 4000-EXIT
+002310         WHEN 4
+002320             PERFORM 5000-MAKE-TRANSFER THRU 5000-EXIT
+002330         WHEN 5
+002340             PERFORM 7000-SIGN-IN THRU 7000-EXIT
+002350             IF SIGN-IN-OK
+002360                 PERFORM 6000-VIEW-STATEMENT THRU 6000-EXIT
+002370             END-IF
+002380         WHEN 6
+002390             PERFORM 8000-GENERATE-REPORTS THRU 8000-EXIT
+002400         WHEN 7
+002410             PERFORM 7000-SIGN-IN THRU 7000-EXIT
+002420             IF SIGN-IN-OK
+002430                 PERFORM 6100-VIEW-HISTORY THRU 6100-EXIT
+002440             END-IF
+002450         WHEN 8
+002460             PERFORM 7000-SIGN-IN THRU 7000-EXIT
+002470             IF SIGN-IN-OK
+002480                 PERFORM 5500-CLOSE-ACCOUNT THRU 5500-EXIT
+002490             END-IF
+002500         WHEN 9
+002510             PERFORM 1500-SEARCH-BY-NAME THRU 1500-EXIT
+002520         WHEN 10
+002530             PERFORM 7000-SIGN-IN THRU 7000-EXIT
+002540             IF SIGN-IN-OK
+002550                 PERFORM 6300-EXPORT-STATEMENT THRU 6300-EXIT
+002560             END-IF
+002570         WHEN 11
+002580             SET QUIT TO TRUE
+002590         WHEN OTHER
+002600             SET MENU-SELECTION TO 0
+002610     END-EVALUATE.
+002620
+002630     PERFORM 0200-CLOSE-FILES THRU 0200-EXIT.
+002640     STOP RUN.
+002650
+002660 0100-OPEN-FILES.
+002670     OPEN I-O ACCOUNT-FILE.
+002680 0100-EXIT.
+002690     EXIT.
+002700
+002710 0200-CLOSE-FILES.
+002720     CLOSE ACCOUNT-FILE.
+002730 0200-EXIT.
+002740     EXIT.
+002750
+002760 ACCOUNT-ACTIONS SECTION.
+002770 1500-SEARCH-BY-NAME.
+002780     MOVE "Enter customer name to search for:" TO QUESTION.
+002790     PERFORM 9000-ASK THRU 9000-EXIT.
+002800
+002810     MOVE RESPONSE TO WS-SEARCH-NAME.
+002820     MOVE WS-SEARCH-NAME TO ACCOUNT-NAME.
+002830     MOVE "N" TO WS-NAME-FOUND.
+002840     MOVE "N" TO WS-ACCOUNT-FILE-AT-END.
+002850
+002860     START ACCOUNT-FILE KEY IS = ACCOUNT-NAME
+002870         INVALID KEY
+002880             SET ACCOUNT-FILE-AT-END TO TRUE
+002890     END-START.
+002900
+002910     PERFORM 1510-DISPLAY-NAME-MATCH THRU 1510-EXIT
+002920         UNTIL ACCOUNT-FILE-AT-END.
+002930
+002940     IF NOT NAME-FOUND
+002950         DISPLAY "No account found for that name."
+002960     END-IF.
+002970 1500-EXIT.
+002980     EXIT.
+002990
+003000 1510-DISPLAY-NAME-MATCH.
+003010     READ ACCOUNT-FILE NEXT RECORD
+003020         AT END
+003030             SET ACCOUNT-FILE-AT-END TO TRUE
+003040         NOT AT END
+003050             IF ACCOUNT-NAME = WS-SEARCH-NAME
+003060                 SET NAME-FOUND TO TRUE
+003070                 DISPLAY "ACCOUNT NO: " ACCOUNT-NUMBER
+003080                     " NAME: " ACCOUNT-NAME
+003090             ELSE
+003100                 SET ACCOUNT-FILE-AT-END TO TRUE
+003110             END-IF
+003120     END-READ.
+003130 1510-EXIT.
+003140     EXIT.
+003150
+003160 2000-OPEN-ACCOUNT.
+003170*    Get the new account-number first, before any field of the new
+003180*    record is filled in -- seeding the counter (2110, below) reads
+003190*    ACCOUNT-FILE sequentially and would otherwise overwrite the
+003200*    name/PIN/balance we are about to capture into ACCOUNT-RECORD.
+003210     PERFORM 2100-GET-NEXT-ACCOUNT-NUMBER THRU 2100-EXIT.
+003220
+003230     MOVE "Please enter account holder's name:" TO QUESTION
+003240     PERFORM 9000-ASK THRU 9000-EXIT.
+003250
+003260     MOVE RESPONSE TO ACCOUNT-NAME.
+003270
+003280     MOVE "Please choose a 4-digit PIN:" TO QUESTION
+003290     PERFORM 9150-ASK-FOR-PIN THRU 9150-EXIT.
+003300
+003310     MOVE GENERIC-PIN TO ACCOUNT-PIN.
+003320
+003330     MOVE "Please Enter an initial amount:" TO QUESTION
+003340     PERFORM 9100-ASK-FOR-NUMBER THRU 9100-EXIT.
+003350
+003360     DISPLAY "Your name is: " ACCOUNT-NAME.
+003370     DISPLAY "You want to deposit: " GENERIC-NUMBER-FORMATTED.
+003380
+003390     MOVE GENERIC-NUMBER TO ACCOUNT-BALANCE.
+003400     MOVE ZERO TO ACCOUNT-HISTORY-COUNT.
+003410     SET ACCOUNT-ACTIVE TO TRUE.
+003420
+003430     WRITE ACCOUNT-RECORD
+003440         INVALID KEY
+003450             DISPLAY "Account " ACCOUNT-NUMBER
+003460                 " could not be opened -- number already in use."
+003470             GO TO 2000-EXIT
+003480     END-WRITE.
+003490
+003500     PERFORM 6000-VIEW-STATEMENT THRU 6000-EXIT.
+003510 2000-EXIT.
+003520     EXIT.
+003530
+003540*    SEQUENCE-CONTROL-FILE is opened EXCLUSIVE only for the length of
+003550*    this paragraph -- the account-number critical section itself --
+003560*    not for the life of the run, so a Deposit/Withdrawal/Transfer/
+003570*    View/History/Close/Export/Search session run by another teller
+003580*    is never blocked by one that is merely open on the menu or
+003590*    working through an unrelated transaction.
+003600 2100-GET-NEXT-ACCOUNT-NUMBER.
+003610     OPEN I-O SEQUENCE-CONTROL-FILE.
+003620     IF SEQUENCE-CONTROL-NOT-FOUND
+003630         OPEN OUTPUT SEQUENCE-CONTROL-FILE
+003640         CLOSE SEQUENCE-CONTROL-FILE
+003650         OPEN I-O SEQUENCE-CONTROL-FILE
+003660     END-IF.
+003670
+003680     MOVE "NACCT" TO CONTROL-KEY.
+003690     MOVE "N" TO WS-CONTROL-FOUND.
+003700
+003710     READ SEQUENCE-CONTROL-FILE
+003720         KEY IS CONTROL-KEY
+003730         INVALID KEY
+003740             PERFORM 2110-SEED-FROM-ACCOUNT-FILE THRU 2110-EXIT
+003750         NOT INVALID KEY
+003760             SET CONTROL-RECORD-FOUND TO TRUE
+003770     END-READ.
+003780
+003790     ADD 1 TO NEXT-ACCOUNT-NUMBER.
+003800     MOVE NEXT-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+003810     MOVE "NACCT" TO CONTROL-KEY.
+003820
+003830     IF CONTROL-RECORD-FOUND
+003840         REWRITE CONTROL-RECORD
+003850     ELSE
+003860         WRITE CONTROL-RECORD
+003870     END-IF.
+003880
+003890     CLOSE SEQUENCE-CONTROL-FILE.
+003900 2100-EXIT.
+003910     EXIT.
+003920
+003930*    First-ever run: there is no control record yet, so before we
+003940*    start handing out numbers from zero, scan the accounts already
+003950*    on file and pick up counting after the highest one in use --
+003960*    otherwise the very first number minted here could collide with
+003970*    an account that already exists.
+003980 2110-SEED-FROM-ACCOUNT-FILE.
+003990     MOVE ZERO TO WS-SEED-ACCOUNT-NUMBER.
+004000     MOVE "N" TO WS-ACCOUNT-FILE-AT-END.
+004010
+004020     MOVE ZERO TO ACCOUNT-NUMBER.
+004030     START ACCOUNT-FILE KEY IS >= ACCOUNT-NUMBER
+004040         INVALID KEY
+004050             SET ACCOUNT-FILE-AT-END TO TRUE
+004060     END-START.
+004070
+004080     PERFORM 2120-FIND-MAX-ACCOUNT-NUMBER THRU 2120-EXIT
+004090         UNTIL ACCOUNT-FILE-AT-END.
+004100
+004110     MOVE WS-SEED-ACCOUNT-NUMBER TO NEXT-ACCOUNT-NUMBER.
+004120 2110-EXIT.
+004130     EXIT.
+004140
+004150 2120-FIND-MAX-ACCOUNT-NUMBER.
+004160     READ ACCOUNT-FILE NEXT RECORD
+004170         AT END
+004180             SET ACCOUNT-FILE-AT-END TO TRUE
+004190         NOT AT END
+004200             IF ACCOUNT-NUMBER > WS-SEED-ACCOUNT-NUMBER
+004210                 MOVE ACCOUNT-NUMBER TO WS-SEED-ACCOUNT-NUMBER
+004220             END-IF
+004230     END-READ.
+004240 2120-EXIT.
+004250     EXIT.
+004260
+004270 3000-MAKE-DEPOSIT.
+004280     PERFORM 7000-SIGN-IN THRU 7000-EXIT.
+004290     IF NOT SIGN-IN-OK
+004300         GO TO 3000-EXIT
+004310     END-IF.
+004320
+004330     IF NOT ACCOUNT-ACTIVE
+004340         DISPLAY "This account is not active."
+004350         GO TO 3000-EXIT
+004360     END-IF.
+004370
+004380     MOVE "Deposit how much?" TO QUESTION
+004390     PERFORM 9100-ASK-FOR-NUMBER THRU 9100-EXIT.
+004400
+004410     ADD GENERIC-NUMBER-RAW TO ACCOUNT-BALANCE.
+004420
+004430     MOVE "DEPOSIT" TO WS-HISTORY-TYPE.
+004440     MOVE GENERIC-NUMBER-RAW TO WS-HISTORY-AMOUNT.
+004450     PERFORM 6200-LOG-HISTORY-ENTRY THRU 6200-EXIT.
+004460
+004470     REWRITE ACCOUNT-RECORD.
+004480     PERFORM 6000-VIEW-STATEMENT THRU 6000-EXIT.
+004490 3000-EXIT.
+004500     EXIT.
+004510
+004520 4000-MAKE-WITHDRAWL.
+004530     PERFORM 7000-SIGN-IN THRU 7000-EXIT.
+004540     IF NOT SIGN-IN-OK
+004550         GO TO 4000-EXIT
+004560     END-IF.
+004570
+004580     IF NOT ACCOUNT-ACTIVE
+004590         DISPLAY "This account is not active."
+004600         GO TO 4000-EXIT
+004610     END-IF.
+004620
+004630     MOVE "Withdraw how much?" TO QUESTION
+004640     PERFORM 9100-ASK-FOR-NUMBER THRU 9100-EXIT.
+004650
+004660     IF GENERIC-NUMBER-RAW > ACCOUNT-BALANCE
+004670         DISPLAY "Insufficient Funds."
+004680     ELSE
+004690         SUBTRACT GENERIC-NUMBER-RAW FROM ACCOUNT-BALANCE
+004700         MOVE "WITHDRAWAL" TO WS-HISTORY-TYPE
+004710         MOVE GENERIC-NUMBER-RAW TO WS-HISTORY-AMOUNT
+004720         PERFORM 6200-LOG-HISTORY-ENTRY THRU 6200-EXIT
+004730         REWRITE ACCOUNT-RECORD
+004740     END-IF
+004750
+004760     PERFORM 6000-VIEW-STATEMENT THRU 6000-EXIT.
+004770 4000-EXIT.
+004780     EXIT.
+004790
+004800 5000-MAKE-TRANSFER.
+004810     PERFORM 7000-SIGN-IN THRU 7000-EXIT.
+004820     IF NOT SIGN-IN-OK
+004830         GO TO 5000-EXIT
+004840     END-IF.
+004850
+004860     IF NOT ACCOUNT-ACTIVE
+004870         DISPLAY "This account is not active."
+004880         GO TO 5000-EXIT
+004890     END-IF.
+004900
+004910     MOVE ACCOUNT-NUMBER TO WS-SOURCE-ACCOUNT-NUMBER.
+004920     MOVE ACCOUNT-BALANCE TO WS-SOURCE-BALANCE.
+004930
+004940     MOVE "Enter destination account number: " TO QUESTION
+004950     PERFORM 9000-ASK THRU 9000-EXIT.
+004960
+004970     MOVE RESPONSE TO WS-DEST-ACCOUNT-NUMBER.
+004980
+004990     MOVE "How much would you like to transfer?" TO QUESTION
+005000     PERFORM 9100-ASK-FOR-NUMBER THRU 9100-EXIT.
+005010
+005020     IF GENERIC-NUMBER-RAW > WS-SOURCE-BALANCE
+005030         DISPLAY "Insufficient Funds."
+005040         GO TO 5000-EXIT
+005050     END-IF.
+005060
+005070     MOVE WS-DEST-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+005080     READ ACCOUNT-FILE
+005090         KEY IS ACCOUNT-NUMBER
+005100         INVALID KEY
+005110             DISPLAY "Destination account not found."
+005120             GO TO 5000-EXIT
+005130     END-READ.
+005140
+005150     IF NOT ACCOUNT-ACTIVE
+005160         DISPLAY "Destination account is not active."
+005170         GO TO 5000-EXIT
+005180     END-IF.
+005190
+005200     ADD GENERIC-NUMBER-RAW TO ACCOUNT-BALANCE.
+005210     MOVE "TRF-CREDIT" TO WS-HISTORY-TYPE.
+005220     MOVE GENERIC-NUMBER-RAW TO WS-HISTORY-AMOUNT.
+005230     PERFORM 6200-LOG-HISTORY-ENTRY THRU 6200-EXIT.
+005240     REWRITE ACCOUNT-RECORD.
+005250
+005260     MOVE WS-SOURCE-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+005270     READ ACCOUNT-FILE
+005280         KEY IS ACCOUNT-NUMBER
+005290         INVALID KEY
+005300             DISPLAY "Source account not found."
+005310             GO TO 5000-EXIT
+005320     END-READ.
+005330     SUBTRACT GENERIC-NUMBER-RAW FROM ACCOUNT-BALANCE.
+005340     MOVE "TRF-DEBIT" TO WS-HISTORY-TYPE.
+005350     MOVE GENERIC-NUMBER-RAW TO WS-HISTORY-AMOUNT.
+005360     PERFORM 6200-LOG-HISTORY-ENTRY THRU 6200-EXIT.
+005370     REWRITE ACCOUNT-RECORD.
+005380
+005390     PERFORM 6000-VIEW-STATEMENT THRU 6000-EXIT.
+005400 5000-EXIT.
+005410     EXIT.
+005420
+005430 5500-CLOSE-ACCOUNT.
+005440     IF ACCOUNT-CLOSED
+005450         DISPLAY "Account " ACCOUNT-NUMBER " is already closed."
+005460         GO TO 5500-EXIT
+005470     END-IF.
+005480
+005490     SET ACCOUNT-CLOSED TO TRUE.
+005500     REWRITE ACCOUNT-RECORD.
+005510     DISPLAY "Account " ACCOUNT-NUMBER " has been closed."
+005520 5500-EXIT.
+005530     EXIT.
+005540
+005550 6000-VIEW-STATEMENT.
+005560     DISPLAY "NAME: " ACCOUNT-NAME
+005570     DISPLAY "ID: " ACCOUNT-NUMBER.
+005580     MOVE ACCOUNT-BALANCE TO GENERIC-NUMBER-FORMATTED.
+005590     DISPLAY "BALANCE: $" GENERIC-NUMBER-FORMATTED.
+005600 6000-EXIT.
+005610     EXIT.
+005620
+005630 6100-VIEW-HISTORY.
+005640     DISPLAY "TRANSACTION HISTORY FOR ACCOUNT: " ACCOUNT-NUMBER.
+005650     IF ACCOUNT-HISTORY-COUNT = 0
+005660         DISPLAY "No transactions recorded."
+005670     ELSE
+005680         PERFORM 6110-DISPLAY-HISTORY-LINE THRU 6110-EXIT
+005690             VARYING ACCT-HIST-IDX FROM 1 BY 1
+005700             UNTIL ACCT-HIST-IDX > ACCOUNT-HISTORY-COUNT
+005710     END-IF.
+005720 6100-EXIT.
+005730     EXIT.
+005740
+005750 6110-DISPLAY-HISTORY-LINE.
+005760     MOVE AH-ENTRY-AMOUNT (ACCT-HIST-IDX) TO
+005770         GENERIC-NUMBER-FORMATTED.
+005780     DISPLAY AH-ENTRY-DATE (ACCT-HIST-IDX) " "
+005790         AH-ENTRY-TYPE (ACCT-HIST-IDX) " $"
+005800         GENERIC-NUMBER-FORMATTED.
+005810 6110-EXIT.
+005820     EXIT.
+005830
+005840 6200-LOG-HISTORY-ENTRY.
+005850     IF ACCOUNT-HISTORY-COUNT < 20
+005860         ADD 1 TO ACCOUNT-HISTORY-COUNT
+005870         SET ACCT-HIST-IDX TO ACCOUNT-HISTORY-COUNT
+005880         ACCEPT AH-ENTRY-DATE (ACCT-HIST-IDX) FROM DATE YYYYMMDD
+005890         MOVE WS-HISTORY-TYPE TO AH-ENTRY-TYPE (ACCT-HIST-IDX)
+005900         MOVE WS-HISTORY-AMOUNT TO AH-ENTRY-AMOUNT (ACCT-HIST-IDX)
+005910         MOVE ACCOUNT-BALANCE TO AH-ENTRY-BALANCE (ACCT-HIST-IDX)
+005920     END-IF.
+005930 6200-EXIT.
+005940     EXIT.
+005950
+005960 6300-EXPORT-STATEMENT.
+005970     OPEN EXTEND STATEMENT-FILE.
+005980     IF STATEMENT-FILE-NOT-FOUND
+005990         OPEN OUTPUT STATEMENT-FILE
+006000         CLOSE STATEMENT-FILE
+006010         OPEN EXTEND STATEMENT-FILE
+006020     END-IF.
+006030
+006040     MOVE ACCOUNT-NUMBER TO STMT-ACCOUNT-NUMBER.
+006050     MOVE ACCOUNT-NAME TO STMT-ACCOUNT-NAME.
+006060     MOVE ACCOUNT-BALANCE TO STMT-BALANCE.
+006070     MOVE ACCOUNT-HISTORY-COUNT TO STMT-HISTORY-COUNT.
+006080
+006090     IF ACCOUNT-HISTORY-COUNT > 0
+006100         PERFORM 6310-COPY-HISTORY-ENTRY THRU 6310-EXIT
+006110             VARYING ACCT-HIST-IDX FROM 1 BY 1
+006120             UNTIL ACCT-HIST-IDX > ACCOUNT-HISTORY-COUNT
+006130     END-IF.
+006140
+006150     WRITE STATEMENT-RECORD.
+006160
+006170     CLOSE STATEMENT-FILE.
+006180
+006190     DISPLAY "Statement written to statement.dat".
+006200 6300-EXIT.
+006210     EXIT.
+006220
+006230 6310-COPY-HISTORY-ENTRY.
+006240     SET STMT-HIST-IDX TO ACCT-HIST-IDX.
+006250     MOVE AH-ENTRY-DATE (ACCT-HIST-IDX)
+006260         TO STMT-H-DATE (STMT-HIST-IDX).
+006270     MOVE AH-ENTRY-TYPE (ACCT-HIST-IDX)
+006280         TO STMT-H-TYPE (STMT-HIST-IDX).
+006290     MOVE AH-ENTRY-AMOUNT (ACCT-HIST-IDX)
+006300         TO STMT-H-AMOUNT (STMT-HIST-IDX).
+006310     MOVE AH-ENTRY-BALANCE (ACCT-HIST-IDX)
+006320         TO STMT-H-BALANCE (STMT-HIST-IDX).
+006330 6310-EXIT.
+006340     EXIT.
+006350
+006360 7000-SIGN-IN.
+006370     MOVE "N" TO WS-SIGN-IN-STATUS.
+006380
+006390     MOVE "Enter your account number: " TO QUESTION
+006400     PERFORM 9000-ASK THRU 9000-EXIT.
+006410
+006420     MOVE RESPONSE TO ACCOUNT-NUMBER.
+006430
+006440     READ ACCOUNT-FILE
+006450         KEY IS ACCOUNT-NUMBER
+006460         INVALID KEY
+006470             DISPLAY "Account not found."
+006480             GO TO 7000-EXIT
+006490     END-READ.
+006500
+006510     MOVE "Enter your PIN: " TO QUESTION
+006520     PERFORM 9150-ASK-FOR-PIN THRU 9150-EXIT.
+006530
+006540     MOVE GENERIC-PIN TO WS-PIN-ENTERED.
+006550
+006560     IF WS-PIN-ENTERED = ACCOUNT-PIN
+006570         SET SIGN-IN-OK TO TRUE
+006580     ELSE
+006590         DISPLAY "Incorrect PIN."
+006600     END-IF.
+006610 7000-EXIT.
+006620     EXIT.
+006630
+006640 REPORT-PROCESSING SECTION.
+006650 8000-GENERATE-REPORTS.
+006660     MOVE ZEROS TO WS-RUNNING-TOTAL.
+006670     MOVE "N" TO WS-ACCOUNT-FILE-AT-END.
+006680
+006690     OPEN OUTPUT TRIAL-BALANCE-FILE.
+006700
+006710     WRITE TRIAL-BALANCE-LINE FROM TB-HEADING-1.
+006720     WRITE TRIAL-BALANCE-LINE FROM TB-HEADING-2.
+006730
+006740     MOVE ZEROS TO ACCOUNT-NUMBER.
+006750     START ACCOUNT-FILE KEY IS >= ACCOUNT-NUMBER
+006760         INVALID KEY
+006770             SET ACCOUNT-FILE-AT-END TO TRUE
+006780     END-START.
+006790
+006800     PERFORM 8100-PRINT-ACCOUNT-LINE THRU 8100-EXIT
+006810         UNTIL ACCOUNT-FILE-AT-END.
+006820
+006830     MOVE WS-RUNNING-TOTAL TO TB-GRAND-TOTAL.
+006840     WRITE TRIAL-BALANCE-LINE FROM TB-TRAILER-LINE.
+006850
+006860     CLOSE TRIAL-BALANCE-FILE.
+006870
+006880     DISPLAY "Trial balance report written to trialbal.rpt".
+006890 8000-EXIT.
+006900     EXIT.
+006910
+006920 8100-PRINT-ACCOUNT-LINE.
+006930     READ ACCOUNT-FILE NEXT RECORD
+006940         AT END
+006950             SET ACCOUNT-FILE-AT-END TO TRUE
+006960         NOT AT END
+006970             ADD ACCOUNT-BALANCE TO WS-RUNNING-TOTAL
+006980             MOVE ACCOUNT-NUMBER TO TB-ACCOUNT-NUMBER
+006990             MOVE ACCOUNT-NAME TO TB-ACCOUNT-NAME
+007000             MOVE ACCOUNT-BALANCE TO TB-BALANCE
+007010             MOVE WS-RUNNING-TOTAL TO TB-RUNNING-TOTAL
+007020             WRITE TRIAL-BALANCE-LINE FROM TB-DETAIL-LINE
+007030     END-READ.
+007040 8100-EXIT.
+007050     EXIT.
+007060
+007070 USER-INTERFACE SECTION.
+007080 9000-ASK.
+007090     DISPLAY FUNCTION TRIM(QUESTION) " " WITH NO ADVANCING
+007100     ACCEPT RESPONSE.
+007110 9000-EXIT.
+007120     EXIT.
+007130
+007140 9100-ASK-FOR-NUMBER.
+007150     MOVE "N" TO WS-NUMBER-VALID.
+007160     PERFORM 9110-PROMPT-FOR-NUMBER THRU 9110-EXIT
+007170         UNTIL NUMBER-VALID.
+007180 9100-EXIT.
+007190     EXIT.
+007200
+007210 9110-PROMPT-FOR-NUMBER.
+007220     PERFORM 9000-ASK THRU 9000-EXIT.
+007230     PERFORM 9300-ACCEPT-NUMBER THRU 9300-EXIT.
+007240     IF NOT NUMBER-VALID
+007250         DISPLAY "Please enter a number greater than zero."
+007260     END-IF.
+007270 9110-EXIT.
+007280     EXIT.
+007290
+007300 9150-ASK-FOR-PIN.
+007310     MOVE "N" TO WS-NUMBER-VALID.
+007320     PERFORM 9160-PROMPT-FOR-PIN THRU 9160-EXIT
+007330         UNTIL NUMBER-VALID.
+007340 9150-EXIT.
+007350     EXIT.
+007360
+007370 9160-PROMPT-FOR-PIN.
+007380     PERFORM 9000-ASK THRU 9000-EXIT.
+007390     PERFORM 9350-ACCEPT-PIN THRU 9350-EXIT.
+007400     IF NOT NUMBER-VALID
+007410         DISPLAY "Please enter exactly 4 digits."
+007420     END-IF.
+007430 9160-EXIT.
+007440     EXIT.
+007450
+007460 9200-ASK-FOR-SELECTION.
+007470     PERFORM 9000-ASK THRU 9000-EXIT.
+007480     PERFORM 9400-ACCEPT-SELECTION THRU 9400-EXIT.
+007490 9200-EXIT.
+007500     EXIT.
+007510
+007520 9300-ACCEPT-NUMBER.
+007530     MOVE "N" TO WS-NUMBER-VALID.
+007540     IF FUNCTION TRIM(RESPONSE) IS NUMERIC
+007550         MOVE RESPONSE TO GENERIC-NUMBER-RAW
+007560         MOVE RESPONSE TO GENERIC-NUMBER-FORMATTED
+007570         IF GENERIC-NUMBER-RAW > ZERO
+007580             SET NUMBER-VALID TO TRUE
+007590         END-IF
+007600     END-IF.
+007610 9300-EXIT.
+007620     EXIT.
+007630
+007640*    A PIN must be exactly 4 digits -- unlike 9300-ACCEPT-NUMBER,
+007650*    which accepts any positive amount, an entry that is short or
+007660*    long is rejected outright instead of being silently truncated.
+007670 9350-ACCEPT-PIN.
+007680     MOVE "N" TO WS-NUMBER-VALID.
+007690     IF RESPONSE (1:4) IS NUMERIC
+007700             AND RESPONSE (5:16) = SPACES
+007710         MOVE RESPONSE (1:4) TO GENERIC-PIN
+007720         SET NUMBER-VALID TO TRUE
+007730     END-IF.
+007740 9350-EXIT.
+007750     EXIT.
+007760
+007770 9400-ACCEPT-SELECTION.
+007780     MOVE RESPONSE TO MENU-SELECTION.
+007790 9400-EXIT.
+007800     EXIT.
+007810
+007820 9500-DISPLAY-MENU.
+007830     DISPLAY "1. Create New Account"
+007840     DISPLAY "2. Deposit Money"
+007850     DISPLAY "3. Withdraw Money"
+007860     DISPLAY "4. Transfer Money"
+007870     DISPLAY "5. View Account Details"
+007880     DISPLAY "6. Generate Reports"
+007890     DISPLAY "7. View Transaction History"
+007900     DISPLAY "8. Close Account"
+007910     DISPLAY "9. Look Up Account by Name"
+007920     DISPLAY "10. Export Statement"
+007930     DISPLAY "11. Exit".
+007940     MOVE "Please make a selection" TO QUESTION
+007950     PERFORM 9200-ASK-FOR-SELECTION THRU 9200-EXIT.
+007960 9500-EXIT.
+007970     EXIT.
